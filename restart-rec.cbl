@@ -0,0 +1,35 @@
+      *    Checkpoint record - how many EMPLOYEE records had been
+      *    read at the point of the last checkpoint, and which file
+      *    of a batch run that applies to. A record count of zero
+      *    means no restart is pending. Also carries the report
+      *    totals in force at that checkpoint (blank/reject counts,
+      *    page count, grade summary table) so a resumed run's
+      *    footer and page numbering stay consistent with the
+      *    detail lines already sitting in the archived report.
+      *    RESTART-TOTAL-REC-COUNT/RESTART-TOTAL-EXPECTED-COUNT/
+      *    RESTART-TOTAL-DETAIL-COUNT carry the batch-wide totals
+      *    accumulated over every file completed before this
+      *    checkpoint, since a restart only re-reads the file the
+      *    checkpoint was left in - the files before it are never
+      *    processed again, so their contribution to the
+      *    consolidated batch totals has to be restored, not
+      *    recomputed.
+       FD RESTART-FILE
+           label records are standard
+           record contains 176 characters.
+       01 RESTART-RECORD.
+          05 RESTART-FILE-INDEX pic 9(2).
+          05 RESTART-COUNT pic 9(4).
+          05 RESTART-DETAIL-COUNT pic 9(4).
+          05 RESTART-TOTAL-REC-COUNT pic 9(4).
+          05 RESTART-TOTAL-EXPECTED-COUNT pic 9(4).
+          05 RESTART-TOTAL-DETAIL-COUNT pic 9(4).
+          05 RESTART-BLANK-COUNT pic 9(3).
+          05 RESTART-REJECT-COUNT pic 9(3).
+          05 RESTART-PAGE-COUNT pic 9(3).
+          05 RESTART-LINE-COUNT pic 9(3).
+          05 RESTART-GRADE-ENTRIES pic 9(2).
+          05 RESTART-GRADE-TABLE occurs 10 times.
+             10 RESTART-GRADE-CODE pic x(1).
+             10 RESTART-GRADE-COUNT pic 9(4).
+             10 RESTART-GRADE-TOTAL-SALARY pic 9(9).
