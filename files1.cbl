@@ -18,16 +18,74 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Assigned to a data item rather than a literal so a batch
+      *    run can point EMPLOYEE at a different file for each pass -
+      *    see WS-EMPLOYEE-FILENAME and PROCESS-BATCH-FILE-PROCEDURE.
        SELECT EMPLOYEE
-           ASSIGN TO './Employee.dat'
-           ORGANISATION IS LINE SEQUENTIAL
-           access mode is sequential.   *> default
+           ASSIGN DYNAMIC WS-EMPLOYEE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential   *> default
+           file status is WS-EMPLOYEE-FILE-STATUS.
+
+      *    Printable listing - archive copy of what used to just
+      *    scroll off the terminal.
+       SELECT REPORT-FILE
+           ASSIGN TO './EmployeeReport.prt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-REPORT-FILE-STATUS.
+
+      *    Downstream feed for the payroll system.
+       SELECT EXTRACT-FILE
+           ASSIGN TO './EmployeeExtract.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-EXTRACT-FILE-STATUS.
+
+      *    Records failing validation land here instead of being
+      *    treated as good data.
+       SELECT REJECT-FILE
+           ASSIGN TO './EmployeeReject.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-REJECT-FILE-STATUS.
+
+      *    Checkpoint file for restarting a large run part way
+      *    through - may not exist, so its OPEN is status-checked.
+       SELECT RESTART-FILE
+           ASSIGN TO './Employee.ckp'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-RESTART-FILE-STATUS.
+
+      *    Optional batch control file - if present, lists more than
+      *    one Employee-style file to process in a single run.
+       SELECT FILE-LIST
+           ASSIGN TO './Employee.lst'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-FILE-LIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
       *    Bring in the file definition
        copy employee-rec.
 
+      *    Bring in the report line definition
+       copy report-rec.
+
+      *    Bring in the payroll extract line definition
+       copy extract-rec.
+
+      *    Bring in the reject line definition
+       copy reject-rec.
+
+      *    Bring in the checkpoint record definition
+       copy restart-rec.
+
+      *    Bring in the batch file list line definition
+       copy filelist-rec.
+
        WORKING-STORAGE SECTION.
 
            01 filler.
@@ -35,29 +93,377 @@
              10 filler pic x value 'n'.
                 88  hdr-found value 'Y'.
                 88  hdr-not-found value 'n'.
+      *      indicates whether we have read the mandatory trailer record
+             10 filler pic x value 'n'.
+                88  trl-found value 'Y'.
+                88  trl-not-found value 'n'.
       *      indicates when we get to End of File
              10 filler PIC X(1) VALUE 'N'.
-                88 WS-EOF VALUE 'T'.
+                88 WS-EOF     VALUE 'T'.
+                88 WS-NOT-EOF VALUE 'N'.
 
            77 WS-REC-COUNT pic 9(4) comp sync value 0.
            77 WS-REC-COUNT-D pic Z(3)9 .
+           77 WS-DETAIL-COUNT pic 9(4) comp sync value 0.
            77 WS-BLANK-COUNT pic 9(3)  comp sync value 0.
            77 WS-BLANK-COUNT-D pic z(3)9 .
+           77 WS-REJECT-COUNT pic 9(3) comp sync value 0.
+           77 WS-REJECT-COUNT-D pic Z(2)9.
+           77 WS-EXPECTED-COUNT pic 9(4) comp sync value 0.
+
+      *    Checkpoint/restart controls
+           77 WS-RESTART-FILE-STATUS pic x(2) value '00'.
+           77 WS-REPORT-FILE-STATUS pic x(2) value '00'.
+           77 WS-EXTRACT-FILE-STATUS pic x(2) value '00'.
+           77 WS-REJECT-FILE-STATUS pic x(2) value '00'.
+           77 WS-RESTART-COUNT pic 9(4) comp sync value 0.
+           77 WS-RESTART-FILE-INDEX pic 9(2) comp sync value 0.
+      *    Checkpointed every record (not just every Nth) so the
+      *    checkpoint position always lines up exactly with the last
+      *    detail/extract/reject line actually written to disk -
+      *    WRITE-CHECKPOINT-PROCEDURE already does a full close/reopen
+      *    of RESTART-FILE, so there is no performance reason to batch
+      *    it up, and batching it left REPORT-FILE/EXTRACT-FILE/
+      *    REJECT-FILE with no way to be rolled back to the checkpoint
+      *    on restart, so records between the last checkpoint and the
+      *    crash were replayed and appended a second time.
+           77 WS-CHECKPOINT-INTERVAL pic 9(4) comp sync value 1.
+           77 WS-CHECKPOINT-REM pic 9(4) comp sync value 0.
+           77 WS-CHECKPOINT-QUOT pic 9(4) comp sync value 0.
+           77 WS-SKIP-IDX pic 9(4) comp sync value 0.
+
+      *    Batch of Employee-style files to process in this run -
+      *    defaults to just Employee.dat when no Employee.lst is
+      *    found, so a single-file job runs exactly as it always has.
+           77 WS-EMPLOYEE-FILENAME pic x(60) value './Employee.dat'.
+           77 WS-FILE-LIST-STATUS  pic x(2)  value '00'.
+           77 WS-EMPLOYEE-FILE-STATUS pic x(2) value '00'.
+           77 WS-BATCH-COUNT pic 9(2) comp sync value 0.
+           77 WS-BATCH-IDX   pic 9(2) comp sync value 0.
+           01 WS-BATCH-TABLE.
+              05 WS-BATCH-ENTRY occurs 20 times.
+                 10 WS-BATCH-FILENAME pic x(60).
+
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 WS-BATCH-LIST-EOF value 'Y'.
+                 88 WS-BATCH-LIST-NOT-EOF value 'n'.
+
+      *    Per-file counters - reset for each file in the batch so
+      *    trailer reconciliation and checkpointing apply to the file
+      *    currently being read. WS-DETAIL-COUNT keeps accumulating
+      *    across the whole batch for the consolidated summary.
+           77 WS-FILE-DETAIL-COUNT pic 9(4) comp sync value 0.
+           77 WS-TOTAL-EXPECTED-COUNT pic 9(4) comp sync value 0.
+           77 WS-TOTAL-REC-COUNT pic 9(4) comp sync value 0.
+
+      *    lowest/highest plausible working age
+           77 WS-MIN-AGE pic 9(2) value 16.
+           77 WS-MAX-AGE pic 9(2) value 75.
+
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 WS-RECORD-REJECTED value 'Y'.
+                 88 WS-RECORD-OK       value 'n'.
+
+      *    EMPLOYEE-ID has already appeared once in the detail
+      *    records - indexed directly by EMPLOYEE-ID + 1 so no
+      *    search loop is needed.
+           77 WS-SEEN-IDX pic 9(4) comp sync value 0.
+           01 WS-SEEN-TABLE.
+              05 WS-SEEN-ENTRY occurs 1000 times.
+                 10 WS-SEEN-FLAG pic x value space.
+                    88 WS-SEEN-YES value 'Y'.
+                 10 WS-SEEN-RECNO pic 9(4) comp sync value 0.
+
+      *    Report pagination controls
+           77 WS-LINE-COUNT pic 9(3) comp sync value 99.
+           77 WS-LINES-PER-PAGE pic 9(3) comp sync value 55.
+           77 WS-PAGE-COUNT pic 9(3) comp sync value 0.
+           77 WS-PAGE-COUNT-D pic Z(2)9.
+
+      *    Run date, formatted for the report headings
+           01 WS-CURRENT-DATE.
+              05 WS-CURRENT-YYYY pic 9(4).
+              05 WS-CURRENT-MM   pic 9(2).
+              05 WS-CURRENT-DD   pic 9(2).
+           01 WS-RUN-DATE-D.
+              05 WS-RUN-DATE-DD   pic 99.
+              05 filler pic x value '/'.
+              05 WS-RUN-DATE-MM   pic 99.
+              05 filler pic x value '/'.
+              05 WS-RUN-DATE-YYYY pic 9(4).
+
+      *    Report heading lines
+           01 WS-HDG-1.
+              05 filler pic x(50) value spaces.
+              05 filler pic x(23) value 'EMPLOYEE MASTER LISTING'.
+              05 filler pic x(41) value spaces.
+              05 filler pic x(5)  value 'PAGE '.
+              05 WS-HDG-1-PAGE pic Z(2)9.
+              05 filler pic x(10) value spaces.
+
+           01 WS-HDG-2.
+              05 filler pic x(50) value spaces.
+              05 filler pic x(10) value 'RUN DATE: '.
+              05 WS-HDG-2-DATE pic x(10).
+              05 filler pic x(69) value spaces.
+
+           01 WS-HDG-3.
+              05 filler pic x(1)  value spaces.
+              05 filler pic x(7)  value 'EMP ID'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(30) value 'NAME'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(3)  value 'AGE'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(5)  value 'GRADE'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(6)  value 'SALARY'.
+              05 filler pic x(68) value spaces.
+
+           01 WS-HDG-4.
+              05 filler pic x(64) value all '-'.
+              05 filler pic x(68) value spaces.
+
+      *    Report detail line
+           01 WS-DETAIL-LINE.
+              05 WS-DTL-ID     pic 9(3).
+              05 filler        pic x(4) value spaces.
+              05 WS-DTL-NAME   pic x(30).
+              05 filler        pic x(3) value spaces.
+              05 WS-DTL-AGE    pic 9(2).
+              05 filler        pic x(4) value spaces.
+              05 WS-DTL-GRADE  pic x(1).
+              05 filler        pic x(7) value spaces.
+              05 WS-DTL-SALARY pic Z(4)9.
+              05 filler        pic x(69) value spaces.
+
+      *    Report footer lines
+           01 WS-FTR-1.
+              05 filler pic x(26) value 'TOTAL RECORDS PROCESSED : '.
+              05 WS-FTR-1-COUNT pic Z(3)9.
+              05 filler pic x(101) value spaces.
+
+           01 WS-FTR-2.
+              05 filler pic x(26) value 'BLANK RECORDS SKIPPED   : '.
+              05 WS-FTR-2-COUNT pic Z(2)9.
+              05 filler pic x(102) value spaces.
+
+           01 WS-FTR-3.
+              05 filler pic x(26) value 'RECORDS REJECTED        : '.
+              05 WS-FTR-3-COUNT pic Z(2)9.
+              05 filler pic x(102) value spaces.
+
+           01 WS-FTR-4.
+              05 filler pic x(26) value 'TRAILER EXPECTED COUNT  : '.
+              05 WS-FTR-4-COUNT pic Z(3)9.
+              05 filler pic x(101) value spaces.
+
+      *    Reject line - EMPLOYEE-ID, reason code/text, record number
+      *    and the original raw record, for follow-up by the operator.
+           01 WS-REJECT-REASON-CODE pic x(4).
+              88 REASON-BAD-SALARY value 'SAL '.
+              88 REASON-BAD-AGE    value 'AGE '.
+              88 REASON-DUP-ID     value 'DUP '.
+
+           01 WS-REJECT-BUILD.
+              05 WS-REJ-RECNO   pic Z(3)9.
+              05 filler         pic x value spaces.
+              05 WS-REJ-ID      pic 9(3).
+              05 filler         pic x value spaces.
+              05 WS-REJ-REASON  pic x(4).
+              05 filler         pic x value spaces.
+              05 WS-REJ-TEXT    pic x(40).
+              05 filler         pic x value spaces.
+              05 WS-REJ-RAW     pic x(69).
+
+      *    Payroll extract CSV line
+           01 WS-EXTRACT-BUILD.
+              05 WS-EXT-ID     pic 9(3).
+              05 filler        pic x value ','.
+              05 WS-EXT-NAME   pic x(30).
+              05 filler        pic x value ','.
+              05 WS-EXT-GRADE  pic x(1).
+              05 filler        pic x value ','.
+              05 WS-EXT-SALARY pic 9(5).
+
+      *    Per-grade headcount / salary summary, built up as
+      *    DISPLAY-PROCEDURE streams records through.
+           77 WS-GRADE-ENTRIES pic 9(2) comp sync value 0.
+           77 WS-GRADE-IDX     pic 9(2) comp sync value 0.
+           01 WS-GRADE-TABLE.
+              05 WS-GRADE-ENTRY occurs 10 times.
+                 10 WS-GRADE-CODE         pic x(1).
+                 10 WS-GRADE-COUNT        pic 9(4) comp sync value 0.
+                 10 WS-GRADE-TOTAL-SALARY pic 9(9) comp sync value 0.
+
+           77 WS-GRADE-AVG-SALARY pic 9(9) comp sync value 0.
+
+      *    Grade summary report lines
+           01 WS-GRD-HDG.
+              05 filler pic x(14) value 'GRADE SUMMARY'.
+              05 filler pic x(118) value spaces.
+
+           01 WS-GRD-COL-HDG.
+              05 filler pic x(6)  value 'GRADE'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(9)  value 'HEADCOUNT'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(12) value 'TOTAL SALARY'.
+              05 filler pic x(3)  value spaces.
+              05 filler pic x(14) value 'AVERAGE SALARY'.
+              05 filler pic x(82) value spaces.
+
+           01 WS-GRD-DTL.
+              05 WS-GRD-DTL-CODE  pic x(1).
+              05 filler           pic x(8) value spaces.
+              05 WS-GRD-DTL-COUNT pic Z(3)9.
+              05 filler           pic x(8) value spaces.
+              05 WS-GRD-DTL-TOTAL pic Z(8)9.
+              05 filler           pic x(5) value spaces.
+              05 WS-GRD-DTL-AVG   pic Z(8)9.
+              05 filler           pic x(85) value spaces.
 
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
       D    display 'Starting...'
-           OPEN INPUT EMPLOYEE
-           PERFORM READ-PROCEDURE UNTIL WS-EOF
-           CLOSE EMPLOYEE
+           perform LOAD-BATCH-LIST-PROCEDURE
+           perform RESTART-CHECK-PROCEDURE
+
+           if WS-RESTART-COUNT greater than 0
+              OPEN EXTEND REPORT-FILE
+              if WS-REPORT-FILE-STATUS not = '00'
+                 OPEN OUTPUT REPORT-FILE
+              end-if
+
+              OPEN EXTEND EXTRACT-FILE
+              if WS-EXTRACT-FILE-STATUS not = '00'
+                 OPEN OUTPUT EXTRACT-FILE
+              end-if
+
+              OPEN EXTEND REJECT-FILE
+              if WS-REJECT-FILE-STATUS not = '00'
+                 OPEN OUTPUT REJECT-FILE
+              end-if
+           else
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT EXTRACT-FILE
+              OPEN OUTPUT REJECT-FILE
+           end-if
+
+           accept WS-CURRENT-DATE from date yyyymmdd
+           move WS-CURRENT-DD   to WS-RUN-DATE-DD
+           move WS-CURRENT-MM   to WS-RUN-DATE-MM
+           move WS-CURRENT-YYYY to WS-RUN-DATE-YYYY
+
+           perform PROCESS-BATCH-FILE-PROCEDURE
+              varying WS-BATCH-IDX from WS-RESTART-FILE-INDEX by 1
+              until WS-BATCH-IDX > WS-BATCH-COUNT
 
            perform RUN-STATS-PROCEDURE
+           perform CLEAR-CHECKPOINT-PROCEDURE
+
+           CLOSE REPORT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE REJECT-FILE
 
       D    display 'Finished.'
 
            STOP RUN.
 
+      *    Reads the optional Employee.lst control file into
+      *    WS-BATCH-TABLE. When it isn't present this is a single-file
+      *    job, so the table defaults to just Employee.dat.
+       LOAD-BATCH-LIST-PROCEDURE.
+           move 0 to WS-BATCH-COUNT
+           set WS-BATCH-LIST-NOT-EOF to true
+           OPEN INPUT FILE-LIST
+           if WS-FILE-LIST-STATUS = '00'
+              perform READ-BATCH-LIST-LINE-PROCEDURE
+                 until WS-BATCH-LIST-EOF
+              CLOSE FILE-LIST
+           end-if
+
+           if WS-BATCH-COUNT = 0
+              move 1 to WS-BATCH-COUNT
+              move WS-EMPLOYEE-FILENAME to WS-BATCH-FILENAME (1)
+           end-if.
+
+       READ-BATCH-LIST-LINE-PROCEDURE.
+           READ FILE-LIST
+              AT END set WS-BATCH-LIST-EOF to true
+              NOT AT END
+                 if FILE-LIST-LINE not = spaces
+                    if WS-BATCH-COUNT less than 20
+                       add 1 to WS-BATCH-COUNT
+                       move FILE-LIST-LINE
+                          to WS-BATCH-FILENAME (WS-BATCH-COUNT)
+                    else
+                       display 'WARNING: BATCH FILE LIST FULL - '
+                          FILE-LIST-LINE ' NOT INCLUDED'
+                    end-if
+                 end-if
+           END-READ.
+
+      *    Runs one file of the batch, resuming mid-file if this is
+      *    the file a checkpoint was left in, otherwise starting
+      *    fresh. WS-FILE-DETAIL-COUNT and the header/trailer switches
+      *    are per-file; WS-DETAIL-COUNT and the grade table carry on
+      *    accumulating across the whole batch.
+       PROCESS-BATCH-FILE-PROCEDURE.
+           move WS-BATCH-FILENAME (WS-BATCH-IDX) to WS-EMPLOYEE-FILENAME
+           move 0 to WS-EXPECTED-COUNT
+           set WS-NOT-EOF    to true
+           set hdr-not-found to true
+           set trl-not-found to true
+
+      *    Duplicate EMPLOYEE-ID detection is per file - req 008's own
+      *    batches (one file per department/pay period, say) can
+      *    legitimately reuse the same EMPLOYEE-ID across files.
+           perform CLEAR-SEEN-TABLE-PROCEDURE
+              varying WS-SEEN-IDX from 1 by 1
+              until WS-SEEN-IDX > 1000
+
+           if WS-BATCH-IDX = WS-RESTART-FILE-INDEX
+              and WS-RESTART-COUNT greater than 0
+              display 'RESUMING FROM CHECKPOINT AT RECORD '
+                 WS-RESTART-COUNT ' IN ' WS-EMPLOYEE-FILENAME
+              OPEN INPUT EMPLOYEE
+           else
+              move 0 to WS-REC-COUNT
+              move 0 to WS-FILE-DETAIL-COUNT
+              OPEN INPUT EMPLOYEE
+           end-if
+
+           if WS-EMPLOYEE-FILE-STATUS not = '00'
+              display 'FATAL: ' WS-EMPLOYEE-FILENAME
+                 ' could not be opened - status '
+                 WS-EMPLOYEE-FILE-STATUS
+              set WS-EOF to true
+           else
+              if WS-BATCH-IDX = WS-RESTART-FILE-INDEX
+                 and WS-RESTART-COUNT greater than 0
+                 perform SKIP-TO-CHECKPOINT-PROCEDURE
+              end-if
+              PERFORM READ-PROCEDURE UNTIL WS-EOF
+              CLOSE EMPLOYEE
+           end-if
+
+           add WS-REC-COUNT to WS-TOTAL-REC-COUNT
+           perform RECONCILE-TRAILER-PROCEDURE
+           if trl-found
+              add WS-EXPECTED-COUNT to WS-TOTAL-EXPECTED-COUNT
+           end-if.
+
+      *    Clears one entry of WS-SEEN-TABLE - called once per index
+      *    at the start of each batch file (see PROCESS-BATCH-FILE-
+      *    PROCEDURE) so duplicate detection restarts fresh per file.
+       CLEAR-SEEN-TABLE-PROCEDURE.
+           move space to WS-SEEN-FLAG (WS-SEEN-IDX)
+           move 0     to WS-SEEN-RECNO (WS-SEEN-IDX).
+
        READ-PROCEDURE.
            add 1 to WS-REC-COUNT.
       *    display 'Reading Record - 'WS-REC-COUNT
@@ -66,6 +472,173 @@
                NOT AT END PERFORM DISPLAY-PROCEDURE
            END-READ.
 
+           if not WS-EOF
+              perform WRITE-CHECKPOINT-PROCEDURE
+           end-if.
+
+      *    Restart support - on startup, see whether a checkpoint
+      *    from an earlier, incomplete run is waiting to be resumed.
+       RESTART-CHECK-PROCEDURE.
+           move 0 to WS-RESTART-COUNT
+           move 1 to WS-RESTART-FILE-INDEX
+           OPEN INPUT RESTART-FILE
+           if WS-RESTART-FILE-STATUS = '00'
+              READ RESTART-FILE
+                 AT END continue
+                 NOT AT END
+                    move RESTART-FILE-INDEX   to WS-RESTART-FILE-INDEX
+                    move RESTART-COUNT        to WS-RESTART-COUNT
+                    move RESTART-DETAIL-COUNT to WS-FILE-DETAIL-COUNT
+                    if RESTART-COUNT greater than 0
+                       perform RESTORE-CHECKPOINT-TOTALS-PROCEDURE
+                    end-if
+              END-READ
+              CLOSE RESTART-FILE
+           end-if
+
+           if WS-RESTART-COUNT = 0
+              move 1 to WS-RESTART-FILE-INDEX
+           end-if.
+
+      *    Restores the report totals and grade summary that were in
+      *    force at the last checkpoint, so a resumed run's footer and
+      *    page numbering stay consistent with the detail lines the
+      *    archived report already holds from before the restart. Also
+      *    restores the batch-wide totals (records read, detail
+      *    records, expected-count) run up by every file completed
+      *    before this checkpoint - a restart never re-reads those
+      *    files, so without this their contribution to the
+      *    consolidated RUN-STATS-PROCEDURE footer and
+      *    RECONCILE-BATCH-PROCEDURE check would be lost.
+       RESTORE-CHECKPOINT-TOTALS-PROCEDURE.
+           move RESTART-TOTAL-REC-COUNT      to WS-TOTAL-REC-COUNT
+           move RESTART-TOTAL-EXPECTED-COUNT to WS-TOTAL-EXPECTED-COUNT
+           move RESTART-TOTAL-DETAIL-COUNT   to WS-DETAIL-COUNT
+           move RESTART-BLANK-COUNT  to WS-BLANK-COUNT
+           move RESTART-REJECT-COUNT to WS-REJECT-COUNT
+           move RESTART-PAGE-COUNT   to WS-PAGE-COUNT
+           move RESTART-LINE-COUNT   to WS-LINE-COUNT
+           move RESTART-GRADE-ENTRIES to WS-GRADE-ENTRIES
+           perform RESTORE-GRADE-ENTRY-PROCEDURE
+              varying WS-GRADE-IDX from 1 by 1
+              until WS-GRADE-IDX > WS-GRADE-ENTRIES.
+
+       RESTORE-GRADE-ENTRY-PROCEDURE.
+           move RESTART-GRADE-CODE (WS-GRADE-IDX)
+              to WS-GRADE-CODE (WS-GRADE-IDX)
+           move RESTART-GRADE-COUNT (WS-GRADE-IDX)
+              to WS-GRADE-COUNT (WS-GRADE-IDX)
+           move RESTART-GRADE-TOTAL-SALARY (WS-GRADE-IDX)
+              to WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX).
+
+       SKIP-TO-CHECKPOINT-PROCEDURE.
+           move 0 to WS-REC-COUNT
+           perform SKIP-ONE-RECORD-PROCEDURE
+              varying WS-SKIP-IDX from 1 by 1
+              until WS-SKIP-IDX > WS-RESTART-COUNT
+                 or WS-EOF.
+
+      *    Records skipped past on the way back to the checkpoint are
+      *    never validated (they already were, before the crash), but
+      *    their EMPLOYEE-IDs still need to go into WS-SEEN-TABLE - it
+      *    was cleared with the rest of WORKING-STORAGE when the job
+      *    restarted, and without this a duplicate ID split across the
+      *    restart boundary would slip through undetected.
+       SKIP-ONE-RECORD-PROCEDURE.
+           add 1 to WS-REC-COUNT
+           READ EMPLOYEE
+              AT END set WS-EOF to true
+           END-READ
+
+           if not WS-EOF
+              if HDR-CHK = 'EMPLOYEE-ID'
+                 if hdr-not-found
+                    set hdr-found to true
+                 end-if
+              else if TRL-CHK = 'EMPLOYEE-CT'
+                 set trl-found to true
+                 move TRL-EXPECTED-COUNT to WS-EXPECTED-COUNT
+              else if HDR not = space and HDR not = low-value
+                 perform MARK-SEEN-PROCEDURE
+              end-if
+           end-if.
+
+      *    Marks EMPLOYEE-ID as already seen without re-validating or
+      *    re-rejecting it - see SKIP-ONE-RECORD-PROCEDURE.
+       MARK-SEEN-PROCEDURE.
+           compute WS-SEEN-IDX = EMPLOYEE-ID + 1
+           if not WS-SEEN-YES (WS-SEEN-IDX)
+              set WS-SEEN-YES (WS-SEEN-IDX) to true
+              move WS-REC-COUNT to WS-SEEN-RECNO (WS-SEEN-IDX)
+           end-if.
+
+      *    Only write a checkpoint every WS-CHECKPOINT-INTERVAL
+      *    records so a large file isn't slowed down by it.
+       WRITE-CHECKPOINT-PROCEDURE.
+           divide WS-REC-COUNT by WS-CHECKPOINT-INTERVAL
+              giving WS-CHECKPOINT-QUOT remainder WS-CHECKPOINT-REM
+           if WS-CHECKPOINT-REM = 0
+              move WS-BATCH-IDX          to RESTART-FILE-INDEX
+              move WS-REC-COUNT          to RESTART-COUNT
+              move WS-FILE-DETAIL-COUNT  to RESTART-DETAIL-COUNT
+              move WS-TOTAL-REC-COUNT to RESTART-TOTAL-REC-COUNT
+              move WS-TOTAL-EXPECTED-COUNT
+                 to RESTART-TOTAL-EXPECTED-COUNT
+              move WS-DETAIL-COUNT to RESTART-TOTAL-DETAIL-COUNT
+              move WS-BLANK-COUNT        to RESTART-BLANK-COUNT
+              move WS-REJECT-COUNT       to RESTART-REJECT-COUNT
+              move WS-PAGE-COUNT         to RESTART-PAGE-COUNT
+              move WS-LINE-COUNT         to RESTART-LINE-COUNT
+              move WS-GRADE-ENTRIES      to RESTART-GRADE-ENTRIES
+              perform ZERO-RESTART-GRADE-ENTRY-PROCEDURE
+                 varying WS-GRADE-IDX from 1 by 1
+                 until WS-GRADE-IDX > 10
+              perform SAVE-GRADE-ENTRY-PROCEDURE
+                 varying WS-GRADE-IDX from 1 by 1
+                 until WS-GRADE-IDX > WS-GRADE-ENTRIES
+              OPEN OUTPUT RESTART-FILE
+              WRITE RESTART-RECORD
+              CLOSE RESTART-FILE
+           end-if.
+
+      *    RESTART-RECORD is an FD buffer, not WORKING-STORAGE, so
+      *    the grade-table slots past WS-GRADE-ENTRIES are never
+      *    otherwise given a value - clear the whole table first so
+      *    WRITE never has to put out whatever happened to be sitting
+      *    in that part of the record area.
+       ZERO-RESTART-GRADE-ENTRY-PROCEDURE.
+           move space to RESTART-GRADE-CODE (WS-GRADE-IDX)
+           move 0     to RESTART-GRADE-COUNT (WS-GRADE-IDX)
+           move 0     to RESTART-GRADE-TOTAL-SALARY (WS-GRADE-IDX).
+
+       SAVE-GRADE-ENTRY-PROCEDURE.
+           move WS-GRADE-CODE (WS-GRADE-IDX)
+              to RESTART-GRADE-CODE (WS-GRADE-IDX)
+           move WS-GRADE-COUNT (WS-GRADE-IDX)
+              to RESTART-GRADE-COUNT (WS-GRADE-IDX)
+           move WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX)
+              to RESTART-GRADE-TOTAL-SALARY (WS-GRADE-IDX).
+
+      *    A clean finish means there is nothing left to restart.
+       CLEAR-CHECKPOINT-PROCEDURE.
+           move 0 to RESTART-FILE-INDEX
+           move 0 to RESTART-COUNT
+           move 0 to RESTART-DETAIL-COUNT
+           move 0 to RESTART-TOTAL-REC-COUNT
+           move 0 to RESTART-TOTAL-EXPECTED-COUNT
+           move 0 to RESTART-TOTAL-DETAIL-COUNT
+           move 0 to RESTART-BLANK-COUNT
+           move 0 to RESTART-REJECT-COUNT
+           move 0 to RESTART-PAGE-COUNT
+           move 0 to RESTART-LINE-COUNT
+           move 0 to RESTART-GRADE-ENTRIES
+           perform ZERO-RESTART-GRADE-ENTRY-PROCEDURE
+              varying WS-GRADE-IDX from 1 by 1
+              until WS-GRADE-IDX > 10
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
 
        DISPLAY-PROCEDURE.
       *     display 'display rec - 'WS-REC-COUNT.
@@ -79,6 +652,16 @@
               end-if
               set hdr-found to true
               exit paragraph
+           else if TRL-CHK = 'EMPLOYEE-CT' then
+      *        display 'Trailer Record...'
+              if trl-found then
+                 set WS-EOF to true
+                 display "FATAL: DUPLICATE TRAILER RECORD."
+                 exit paragraph
+              end-if
+              set trl-found to true
+              move TRL-EXPECTED-COUNT to WS-EXPECTED-COUNT
+              exit paragraph
            else if HDR = space or hdr = low-value then
       *        display 'empty record...'
               add 1 to WS-BLANK-COUNT
@@ -90,20 +673,234 @@
                 exit section
               end-if
 
-               DISPLAY 'EMPLOYEE ID IS     : ' EMPLOYEE-ID
-               DISPLAY 'EMPLOYEE NAME IS   : ' EMPLOYEE_NAME
-               DISPLAY 'EMPLOYEE AGE is    : ' EMPLOYEE_AGE
-               DISPLAY 'EMPLOYEE GRADE is  : ' EMPLOYEE_GRADE
-               DISPLAY 'EMPLOYEE SALARY IS : Â£' EMPLOYEE_SALARY
+               add 1 to WS-DETAIL-COUNT
+               add 1 to WS-FILE-DETAIL-COUNT
+               perform VALIDATE-RECORD-PROCEDURE
+               if WS-RECORD-OK
+                  perform WRITE-DETAIL-PROCEDURE
+               end-if
+           end-if.
+
+      *    The duplicate-ID check runs first and unconditionally, so
+      *    an EMPLOYEE-ID is marked seen even when the same record
+      *    goes on to fail the salary/age checks below - otherwise a
+      *    later, valid-looking record reusing that ID would be read
+      *    as the first sighting instead of a duplicate.
+       VALIDATE-RECORD-PROCEDURE.
+           set WS-RECORD-OK to true
+           perform DUPLICATE-CHECK-PROCEDURE
+
+           if WS-RECORD-OK
+              if EMPLOYEE_SALARY is not numeric or EMPLOYEE_SALARY = 0
+                 set WS-RECORD-REJECTED to true
+                 set REASON-BAD-SALARY to true
+                 move 'SALARY NOT NUMERIC OR ZERO' to WS-REJ-TEXT
+                 perform REJECT-RECORD-PROCEDURE
+              else if EMPLOYEE_AGE is not numeric
+                    or EMPLOYEE_AGE < WS-MIN-AGE
+                    or EMPLOYEE_AGE > WS-MAX-AGE
+                 set WS-RECORD-REJECTED to true
+                 set REASON-BAD-AGE to true
+                 move 'AGE OUTSIDE PLAUSIBLE WORKING RANGE'
+                    to WS-REJ-TEXT
+                 perform REJECT-RECORD-PROCEDURE
+              end-if
+           end-if.
+
+      *    EMPLOYEE-ID runs 000-999, so it doubles as a direct
+      *    subscript into WS-SEEN-TABLE - no search loop needed.
+       DUPLICATE-CHECK-PROCEDURE.
+           compute WS-SEEN-IDX = EMPLOYEE-ID + 1
+
+           if WS-SEEN-YES (WS-SEEN-IDX)
+              set WS-RECORD-REJECTED to true
+              set REASON-DUP-ID to true
+              move WS-SEEN-RECNO (WS-SEEN-IDX) to WS-REJ-RECNO
+              move spaces to WS-REJ-TEXT
+              string 'DUPLICATE OF RECORD ' WS-REJ-RECNO
+                 delimited by size into WS-REJ-TEXT
+              perform REJECT-RECORD-PROCEDURE
+           else
+              set WS-SEEN-YES (WS-SEEN-IDX) to true
+              move WS-REC-COUNT to WS-SEEN-RECNO (WS-SEEN-IDX)
+           end-if.
+
+       REJECT-RECORD-PROCEDURE.
+           add 1 to WS-REJECT-COUNT
+           move WS-REC-COUNT      to WS-REJ-RECNO
+           move EMPLOYEE-ID       to WS-REJ-ID
+           move WS-REJECT-REASON-CODE to WS-REJ-REASON
+           move HDR                to WS-REJ-RAW
+
+           move WS-REJECT-BUILD to REJECT-LINE
+           write REJECT-LINE.
+
+      *    Guards against a file truncated in transmission - a
+      *    missing trailer, or a trailer count that disagrees with
+      *    what was actually read, is treated as fatal. Checked once
+      *    per file in the batch, against that file's own counts.
+       RECONCILE-TRAILER-PROCEDURE.
+           if trl-not-found
+              display 'FATAL: Trailer Record Missing in '
+                 WS-EMPLOYEE-FILENAME
+           else if WS-EXPECTED-COUNT not = WS-FILE-DETAIL-COUNT
+              display 'FATAL: RECORD COUNT MISMATCH IN '
+                 WS-EMPLOYEE-FILENAME
+              display '  TRAILER EXPECTS ' WS-EXPECTED-COUNT
+                 ' BUT ' WS-FILE-DETAIL-COUNT ' PROCESSED'
+           end-if.
 
-               DISPLAY '-------------------------------------'
+      *    Consolidated check across the whole batch - the sum of
+      *    each file's trailer count against the grand total of
+      *    detail records actually processed.
+       RECONCILE-BATCH-PROCEDURE.
+           if WS-TOTAL-EXPECTED-COUNT not = 0
+              and WS-TOTAL-EXPECTED-COUNT not = WS-DETAIL-COUNT
+              display 'FATAL: BATCH RECORD COUNT MISMATCH - '
+              display '  TRAILERS EXPECT ' WS-TOTAL-EXPECTED-COUNT
+                 ' BUT ' WS-DETAIL-COUNT ' PROCESSED'
            end-if.
 
+       WRITE-HEADINGS-PROCEDURE.
+           add 1 to WS-PAGE-COUNT
+           move WS-PAGE-COUNT to WS-HDG-1-PAGE
+           move WS-RUN-DATE-D to WS-HDG-2-DATE
+
+           move WS-HDG-1 to REPORT-LINE
+           write REPORT-LINE after advancing page
+           move WS-HDG-2 to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move WS-HDG-3 to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move WS-HDG-4 to REPORT-LINE
+           write REPORT-LINE after advancing 1
+
+           move 5 to WS-LINE-COUNT.
+
+       WRITE-DETAIL-PROCEDURE.
+           if WS-LINE-COUNT greater than or equal to WS-LINES-PER-PAGE
+              perform WRITE-HEADINGS-PROCEDURE
+           end-if
+
+           move EMPLOYEE-ID     to WS-DTL-ID
+           move EMPLOYEE_NAME   to WS-DTL-NAME
+           move EMPLOYEE_AGE    to WS-DTL-AGE
+           move EMPLOYEE_GRADE  to WS-DTL-GRADE
+           move EMPLOYEE_SALARY to WS-DTL-SALARY
+
+           move WS-DETAIL-LINE to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           add 1 to WS-LINE-COUNT
+
+           move EMPLOYEE-ID     to WS-EXT-ID
+           move EMPLOYEE_NAME   to WS-EXT-NAME
+           move EMPLOYEE_GRADE  to WS-EXT-GRADE
+           move EMPLOYEE_SALARY to WS-EXT-SALARY
+           move WS-EXTRACT-BUILD to EXTRACT-LINE
+           write EXTRACT-LINE
+
+           perform ACCUMULATE-GRADE-PROCEDURE.
+
+       ACCUMULATE-GRADE-PROCEDURE.
+           move 1 to WS-GRADE-IDX
+           perform FIND-GRADE-PROCEDURE
+              until WS-GRADE-IDX > WS-GRADE-ENTRIES
+                 or WS-GRADE-CODE (WS-GRADE-IDX) = EMPLOYEE_GRADE
+
+           if WS-GRADE-IDX > WS-GRADE-ENTRIES
+              if WS-GRADE-ENTRIES less than 10
+                 add 1 to WS-GRADE-ENTRIES
+                 move WS-GRADE-ENTRIES to WS-GRADE-IDX
+                 move EMPLOYEE_GRADE to WS-GRADE-CODE (WS-GRADE-IDX)
+                 move 0 to WS-GRADE-COUNT (WS-GRADE-IDX)
+                 move 0 to WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX)
+              else
+                 display 'WARNING: GRADE TABLE FULL - GRADE '
+                    EMPLOYEE_GRADE ' NOT SUMMARISED'
+                 exit paragraph
+              end-if
+           end-if
+
+           add 1 to WS-GRADE-COUNT (WS-GRADE-IDX)
+           add EMPLOYEE_SALARY to WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX).
+
+       FIND-GRADE-PROCEDURE.
+           add 1 to WS-GRADE-IDX.
+
        RUN-STATS-PROCEDURE.
 
-           move WS-REC-COUNT to WS-REC-COUNT-D
+           perform RECONCILE-BATCH-PROCEDURE
+
+           move WS-TOTAL-REC-COUNT to WS-REC-COUNT-D
            DISPLAY 'Processed ' WS-REC-COUNT-D ' records'
            if WS-BLANK-COUNT greater than 0 then
                move WS-BLANK-COUNT to WS-BLANK-COUNT-D
                display '  including ' WS-BLANK-COUNT-D ' blank records'
            end-if
+           if WS-REJECT-COUNT greater than 0 then
+               move WS-REJECT-COUNT to WS-REJECT-COUNT-D
+               display '  including ' WS-REJECT-COUNT-D ' rejected recs'
+           end-if
+
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move WS-TOTAL-REC-COUNT to WS-FTR-1-COUNT
+           move WS-FTR-1 to REPORT-LINE
+           write REPORT-LINE after advancing 1
+
+           if WS-BLANK-COUNT greater than 0
+              move WS-BLANK-COUNT to WS-FTR-2-COUNT
+              move WS-FTR-2 to REPORT-LINE
+              write REPORT-LINE after advancing 1
+           end-if
+
+           if WS-REJECT-COUNT greater than 0
+              move WS-REJECT-COUNT to WS-FTR-3-COUNT
+              move WS-FTR-3 to REPORT-LINE
+              write REPORT-LINE after advancing 1
+           end-if
+
+           if WS-TOTAL-EXPECTED-COUNT not = 0
+              move WS-TOTAL-EXPECTED-COUNT to WS-FTR-4-COUNT
+              move WS-FTR-4 to REPORT-LINE
+              write REPORT-LINE after advancing 1
+           end-if
+
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move WS-GRD-HDG to REPORT-LINE
+           write REPORT-LINE after advancing 1
+           move WS-GRD-COL-HDG to REPORT-LINE
+           write REPORT-LINE after advancing 1
+
+           display ' '
+           display 'GRADE SUMMARY'
+
+           move 1 to WS-GRADE-IDX
+           perform WRITE-GRADE-LINE-PROCEDURE
+              varying WS-GRADE-IDX from 1 by 1
+              until WS-GRADE-IDX > WS-GRADE-ENTRIES.
+
+       WRITE-GRADE-LINE-PROCEDURE.
+           if WS-GRADE-COUNT (WS-GRADE-IDX) not = 0
+              divide WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX)
+                 by WS-GRADE-COUNT (WS-GRADE-IDX)
+                 giving WS-GRADE-AVG-SALARY
+           else
+              move 0 to WS-GRADE-AVG-SALARY
+           end-if
+
+           move WS-GRADE-CODE (WS-GRADE-IDX)         to WS-GRD-DTL-CODE
+           move WS-GRADE-COUNT (WS-GRADE-IDX)        to WS-GRD-DTL-COUNT
+           move WS-GRADE-TOTAL-SALARY (WS-GRADE-IDX) to WS-GRD-DTL-TOTAL
+           move WS-GRADE-AVG-SALARY                  to WS-GRD-DTL-AVG
+
+           move WS-GRD-DTL to REPORT-LINE
+           write REPORT-LINE after advancing 1
+
+           display '  GRADE ' WS-GRD-DTL-CODE
+              ' HEADCOUNT ' WS-GRD-DTL-COUNT
+              ' TOTAL SALARY ' WS-GRD-DTL-TOTAL
+              ' AVERAGE SALARY ' WS-GRD-DTL-AVG.
