@@ -0,0 +1,7 @@
+      *    Generic print-line record for the employee master report.
+      *    One physical FD record - callers build the text of each
+      *    line in WORKING-STORAGE and MOVE it in before the WRITE.
+       FD REPORT-FILE
+           label records are standard
+           record contains 132 characters.
+       01 REPORT-LINE PIC X(132).
