@@ -0,0 +1,26 @@
+      *    Same layout as the Employee master (see employee-rec.cbl),
+      *    duplicated here because this FD is a distinct physical
+      *    file - the freshly rewritten master - not another view
+      *    of EMPLOYEE.
+       FD NEW-MASTER-FILE
+           record contains 69 characters
+           block contains 1 records
+           label records are standard.
+       01 NEW-MASTER-RECORD.
+         03 NM-HDR.
+           05 NM-HDR-CHK pic x(11).
+           05 filler pic x(58).
+         03 NM-REC redefines NM-HDR.
+           05 NM-EMPLOYEE-ID pic 9(3).
+           05 filler pic x(10).
+           05 NM-EMPLOYEE_NAME pic x(30).
+           05 filler pic x(9).
+           05 NM-EMPLOYEE_AGE pic 9(2).
+           05 filler pic x(3).
+           05 NM-EMPLOYEE_GRADE pic x(1).
+           05 filler pic x(6).
+           05 NM-EMPLOYEE_SALARY pic 9(5).
+         03 NM-TRL redefines NM-HDR.
+           05 NM-TRL-CHK pic x(11).
+           05 NM-TRL-EXPECTED-COUNT pic 9(4).
+           05 filler pic x(54).
