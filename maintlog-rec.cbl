@@ -0,0 +1,6 @@
+      *    One line per add/change/delete/reject applied by the
+      *    maintenance run, for the operator to review afterwards.
+       FD MAINT-LOG-FILE
+           label records are standard
+           record contains 80 characters.
+       01 MAINT-LOG-LINE PIC X(80).
