@@ -0,0 +1,6 @@
+      *    Payroll feed extract - one CSV line per employee, built
+      *    from the fields already validated in DISPLAY-PROCEDURE.
+       FD EXTRACT-FILE
+           label records are standard
+           record contains 42 characters.
+       01 EXTRACT-LINE PIC X(42).
