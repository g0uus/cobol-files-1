@@ -0,0 +1,7 @@
+      *    Optional list of Employee-style files to process in one
+      *    batch run, one filename per line. If this file isn't
+      *    present, a single run against Employee.dat is assumed.
+       FD FILE-LIST
+           label records are standard
+           record contains 60 characters.
+       01 FILE-LIST-LINE PIC X(60).
