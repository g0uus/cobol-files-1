@@ -0,0 +1,462 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+       author. Graham Hanson.
+       installation. My Laptop.
+       date-written. 09/08/2026.
+       date-compiled.
+       security. None.
+
+      *    Applies add/change/delete transactions to the Employee
+      *    master file. Classic old-master/transaction merge - both
+      *    Employee.dat and Employee.trn are expected in ascending
+      *    EMPLOYEE-ID order, and the new master is built up fresh
+      *    rather than updated in place, since EMPLOYEE is a plain
+      *    LINE SEQUENTIAL file with no random access.
+
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       source-computer. GrahamLap-01 with debugging mode.
+       object-computer. GrahamLap-01.
+       special-names.
+
+        decimal-point is comma.  *> Probably dont want this
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    The current master - read only, never written to directly.
+       SELECT EMPLOYEE
+           ASSIGN TO './Employee.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-EMPLOYEE-FILE-STATUS.
+
+      *    Add/change/delete instructions, keyed on EMPLOYEE-ID.
+       SELECT TRANSACTION-FILE
+           ASSIGN TO './Employee.trn'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-TXN-FILE-STATUS.
+
+      *    The rewritten master - becomes Employee.dat once the run
+      *    completes cleanly. See REPLACE-MASTER-PROCEDURE.
+       SELECT NEW-MASTER-FILE
+           ASSIGN TO './Employee.new'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-NEW-MASTER-FILE-STATUS.
+
+      *    What got added/changed/deleted/rejected, for the operator.
+       SELECT MAINT-LOG-FILE
+           ASSIGN TO './EmployeeMaint.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-MAINT-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Bring in the master file definition
+       copy employee-rec.
+
+      *    Bring in the transaction record definition
+       copy txn-rec.
+
+      *    Bring in the new master record definition
+       copy newmaster-rec.
+
+      *    Bring in the maintenance log line definition
+       copy maintlog-rec.
+
+       WORKING-STORAGE SECTION.
+
+      *    Has the old master run out of detail records (i.e. its
+      *    trailer has been reached, or the file itself has ended)?
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 MASTER-DONE     value 'Y'.
+                 88 MASTER-NOT-DONE value 'n'.
+
+      *    Has the transaction file run out of records?
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 TXN-DONE     value 'Y'.
+                 88 TXN-NOT-DONE value 'n'.
+
+      *    Set when the old master can't be trusted (missing, empty,
+      *    or no header) - REPLACE-MASTER-PROCEDURE must not run, or
+      *    the live Employee.dat gets clobbered with a headerless or
+      *    partial file.
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 MASTER-FATAL     value 'Y'.
+                 88 MASTER-NOT-FATAL value 'n'.
+
+      *    File status codes for the four files above - checked after
+      *    each OPEN so a missing/unreadable file gets a controlled
+      *    FATAL message instead of an uncontrolled runtime abend.
+           77 WS-EMPLOYEE-FILE-STATUS    pic x(2) value spaces.
+           77 WS-TXN-FILE-STATUS         pic x(2) value spaces.
+           77 WS-NEW-MASTER-FILE-STATUS  pic x(2) value spaces.
+           77 WS-MAINT-LOG-FILE-STATUS   pic x(2) value spaces.
+
+           77 WS-NEW-DETAIL-COUNT pic 9(4) comp sync value 0.
+           77 WS-ADD-COUNT    pic 9(4) comp sync value 0.
+           77 WS-CHANGE-COUNT pic 9(4) comp sync value 0.
+           77 WS-DELETE-COUNT pic 9(4) comp sync value 0.
+           77 WS-REJECT-COUNT pic 9(4) comp sync value 0.
+
+      *    Maintenance log line
+           01 WS-MAINT-LOG-BUILD.
+              05 WS-ML-ACTION pic x(9).
+              05 filler       pic x value spaces.
+              05 WS-ML-ID     pic Z(2)9.
+              05 filler       pic x value spaces.
+              05 WS-ML-DETAIL pic x(65).
+
+      *    Used to swap Employee.new in over Employee.dat once the
+      *    new master has been written out cleanly.
+           77 WS-OLD-MASTER-NAME pic x(20) value './Employee.dat'.
+           77 WS-NEW-MASTER-NAME pic x(20) value './Employee.new'.
+           77 WS-RENAME-STATUS   pic 9(9) comp-5 value 0.
+
+      *    The EMPLOYEE-ID of the last ADD actually written to the new
+      *    master, so a second consecutive ADD for that same ID (which
+      *    has no matching *old* master record to compare against) is
+      *    still caught as a duplicate rather than written twice.
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 WS-HAVE-LAST-ADDED     value 'Y'.
+                 88 WS-HAVE-NO-LAST-ADDED  value 'n'.
+           77 WS-LAST-ADDED-ID pic 9(3) value 0.
+
+      *    Same salary/age sanity checks EMPLOYEE-DATA applies to the
+      *    master file on a listing run - applied here too, so an
+      *    ADD or CHANGE transaction can't put bad salary/age data
+      *    into Employee.dat only to be caught and rejected on the
+      *    next listing run instead.
+           77 WS-MIN-AGE pic 9(2) value 16.
+           77 WS-MAX-AGE pic 9(2) value 75.
+           01 filler.
+              10 filler pic x value 'y'.
+                 88 WS-TXN-VALID   value 'y'.
+                 88 WS-TXN-INVALID value 'N'.
+
+      *    Set once the old master's trailer record is actually read,
+      *    so a file truncated before reaching one is caught the same
+      *    way a missing header already is. WS-OLD-DETAIL-COUNT counts
+      *    the old master's own detail records as they are read, for
+      *    reconciliation against WS-OLD-EXPECTED-COUNT (the old
+      *    trailer's count) - the same check files1.cbl's
+      *    RECONCILE-TRAILER-PROCEDURE makes on a listing run.
+           01 filler.
+              10 filler pic x value 'n'.
+                 88 OLD-TRL-FOUND     value 'Y'.
+                 88 OLD-TRL-NOT-FOUND value 'n'.
+           77 WS-OLD-DETAIL-COUNT   pic 9(4) comp sync value 0.
+           77 WS-OLD-EXPECTED-COUNT pic 9(4) comp sync value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      D    display 'Starting maintenance run...'
+           OPEN INPUT EMPLOYEE
+           if WS-EMPLOYEE-FILE-STATUS not = '00'
+              display 'FATAL: Employee.dat could not be opened - '
+                 'status ' WS-EMPLOYEE-FILE-STATUS
+              set MASTER-DONE   to true
+              set MASTER-FATAL  to true
+           end-if
+
+           OPEN INPUT TRANSACTION-FILE
+           if WS-TXN-FILE-STATUS not = '00'
+              display 'FATAL: Employee.trn could not be opened - '
+                 'status ' WS-TXN-FILE-STATUS
+              set TXN-DONE to true
+           end-if
+
+           OPEN OUTPUT NEW-MASTER-FILE
+           if WS-NEW-MASTER-FILE-STATUS not = '00'
+              display 'FATAL: Employee.new could not be opened - '
+                 'status ' WS-NEW-MASTER-FILE-STATUS
+              set MASTER-FATAL to true
+           end-if
+
+           OPEN OUTPUT MAINT-LOG-FILE
+           if WS-MAINT-LOG-FILE-STATUS not = '00'
+              display 'FATAL: EmployeeMaint.log could not be opened '
+                 '- status ' WS-MAINT-LOG-FILE-STATUS
+              set MASTER-FATAL to true
+           end-if
+
+           if MASTER-NOT-FATAL
+              perform READ-MASTER-HEADER-PROCEDURE
+           end-if
+
+           if MASTER-NOT-FATAL
+              perform READ-MASTER-PROCEDURE
+              if TXN-NOT-DONE
+                 perform READ-TRANSACTION-PROCEDURE
+              end-if
+
+              perform UPDATE-STEP-PROCEDURE
+                 until MASTER-DONE and TXN-DONE
+
+              perform RECONCILE-OLD-MASTER-PROCEDURE
+
+              if MASTER-NOT-FATAL
+                 perform WRITE-NEW-TRAILER-PROCEDURE
+              end-if
+           end-if
+
+           CLOSE EMPLOYEE
+           CLOSE TRANSACTION-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE MAINT-LOG-FILE
+
+           if MASTER-NOT-FATAL
+              perform REPLACE-MASTER-PROCEDURE
+              display 'Maintenance complete - '
+                 WS-ADD-COUNT    ' added, '
+                 WS-CHANGE-COUNT ' changed, '
+                 WS-DELETE-COUNT ' deleted, '
+                 WS-REJECT-COUNT ' rejected'
+           else
+              display 'FATAL: master file problem - Employee.dat '
+                 'left unchanged. No transactions were applied.'
+           end-if
+
+      D    display 'Finished.'
+
+           STOP RUN.
+
+      *    The master's header record is copied straight through -
+      *    there is nothing in it to update. Only reached once the
+      *    master file has already been confirmed to be open.
+       READ-MASTER-HEADER-PROCEDURE.
+           READ EMPLOYEE
+              AT END
+                 display 'FATAL: Employee.dat is empty.'
+                 set MASTER-DONE  to true
+                 set MASTER-FATAL to true
+           END-READ
+
+           if MASTER-NOT-DONE and HDR-CHK not = 'EMPLOYEE-ID'
+              display 'FATAL: Header Record Missing.'
+              set MASTER-DONE  to true
+              set MASTER-FATAL to true
+           end-if
+
+           if MASTER-NOT-DONE
+              move HDR to NM-HDR
+              write NEW-MASTER-RECORD from NM-HDR
+           end-if.
+
+      *    Reads the next master detail record. Reaching the trailer
+      *    counts as running out of details - its old count is not
+      *    carried forward, since WRITE-NEW-TRAILER-PROCEDURE works
+      *    out the new one from what actually got written.
+       READ-MASTER-PROCEDURE.
+           READ EMPLOYEE
+              AT END set MASTER-DONE to true
+              NOT AT END
+                 if TRL-CHK = 'EMPLOYEE-CT'
+                    set MASTER-DONE to true
+                    set OLD-TRL-FOUND to true
+                    move TRL-EXPECTED-COUNT to WS-OLD-EXPECTED-COUNT
+                 else
+                    add 1 to WS-OLD-DETAIL-COUNT
+                 end-if
+           END-READ.
+
+       READ-TRANSACTION-PROCEDURE.
+           READ TRANSACTION-FILE
+              AT END set TXN-DONE to true
+           END-READ.
+
+      *    Guards against a truncated or corrupted Employee.dat the
+      *    same way files1.cbl's RECONCILE-TRAILER-PROCEDURE does on
+      *    a listing run - a missing trailer, or a trailer count that
+      *    disagrees with the detail records actually read from the
+      *    old master, is fatal. Setting MASTER-FATAL here (not just
+      *    printing a message) skips WRITE-NEW-TRAILER-PROCEDURE and
+      *    REPLACE-MASTER-PROCEDURE the same way a missing header
+      *    already does, so a bad old master is never blessed as the
+      *    new live one.
+       RECONCILE-OLD-MASTER-PROCEDURE.
+           if OLD-TRL-NOT-FOUND
+              display 'FATAL: Trailer Record Missing in Employee.dat'
+              set MASTER-FATAL to true
+           else if WS-OLD-EXPECTED-COUNT not = WS-OLD-DETAIL-COUNT
+              display 'FATAL: RECORD COUNT MISMATCH IN Employee.dat'
+              display '  TRAILER EXPECTS ' WS-OLD-EXPECTED-COUNT
+                 ' BUT ' WS-OLD-DETAIL-COUNT ' PROCESSED'
+              set MASTER-FATAL to true
+           end-if.
+
+      *    One step of the classic old-master/transaction merge -
+      *    the lower of the two current keys (master exhausted or
+      *    transaction exhausted counts as "higher than anything")
+      *    decides which side moves forward next.
+       UPDATE-STEP-PROCEDURE.
+           if MASTER-DONE
+              perform APPLY-UNMATCHED-TRANSACTION-PROCEDURE
+           else if TXN-DONE
+              perform CARRY-MASTER-FORWARD-PROCEDURE
+           else if EMPLOYEE-ID < TXN-EMPLOYEE-ID
+              perform CARRY-MASTER-FORWARD-PROCEDURE
+           else if EMPLOYEE-ID > TXN-EMPLOYEE-ID
+              perform APPLY-UNMATCHED-TRANSACTION-PROCEDURE
+           else
+              perform APPLY-MATCHED-TRANSACTION-PROCEDURE
+           end-if.
+
+      *    No transaction applies to this master record - carry it
+      *    into the new master exactly as it stands.
+       CARRY-MASTER-FORWARD-PROCEDURE.
+           move REC to NM-REC
+           write NEW-MASTER-RECORD from NM-REC
+           add 1 to WS-NEW-DETAIL-COUNT
+           perform READ-MASTER-PROCEDURE.
+
+      *    A transaction whose EMPLOYEE-ID has no matching master
+      *    record. Only ADD makes sense here - CHANGE/DELETE against
+      *    an ID that doesn't exist is rejected.
+       APPLY-UNMATCHED-TRANSACTION-PROCEDURE.
+           move TXN-EMPLOYEE-ID to WS-ML-ID
+
+           if TXN-ADD
+              if WS-HAVE-NO-LAST-ADDED
+                 or WS-LAST-ADDED-ID not = TXN-EMPLOYEE-ID
+                 perform VALIDATE-TRANSACTION-PROCEDURE
+                 if WS-TXN-VALID
+                    move spaces to NM-REC
+                    move TXN-EMPLOYEE-ID     to NM-EMPLOYEE-ID
+                    move TXN-EMPLOYEE_NAME   to NM-EMPLOYEE_NAME
+                    move TXN-EMPLOYEE_AGE    to NM-EMPLOYEE_AGE
+                    move TXN-EMPLOYEE_GRADE  to NM-EMPLOYEE_GRADE
+                    move TXN-EMPLOYEE_SALARY to NM-EMPLOYEE_SALARY
+                    write NEW-MASTER-RECORD from NM-REC
+                    add 1 to WS-NEW-DETAIL-COUNT
+                    add 1 to WS-ADD-COUNT
+                    move TXN-EMPLOYEE-ID to WS-LAST-ADDED-ID
+                    set WS-HAVE-LAST-ADDED to true
+                    move 'ADDED    ' to WS-ML-ACTION
+                    move 'NEW EMPLOYEE ADDED' to WS-ML-DETAIL
+                    perform WRITE-MAINT-LOG-PROCEDURE
+                 else
+                    add 1 to WS-REJECT-COUNT
+                    move 'REJECTED ' to WS-ML-ACTION
+                    perform WRITE-MAINT-LOG-PROCEDURE
+                 end-if
+              else
+                 add 1 to WS-REJECT-COUNT
+                 move 'REJECTED ' to WS-ML-ACTION
+                 move 'DUPLICATE ADD FOR SAME EMPLOYEE-ID'
+                    to WS-ML-DETAIL
+                 perform WRITE-MAINT-LOG-PROCEDURE
+              end-if
+           else
+              add 1 to WS-REJECT-COUNT
+              move 'REJECTED ' to WS-ML-ACTION
+              move 'CHANGE/DELETE OF UNKNOWN EMPLOYEE-ID'
+                 to WS-ML-DETAIL
+              perform WRITE-MAINT-LOG-PROCEDURE
+           end-if
+
+           perform READ-TRANSACTION-PROCEDURE.
+
+      *    The transaction and the current master record share an
+      *    EMPLOYEE-ID - apply the CHANGE/DELETE, or reject a
+      *    duplicate ADD and carry the existing record forward.
+       APPLY-MATCHED-TRANSACTION-PROCEDURE.
+           evaluate true
+              when TXN-CHANGE
+                 perform VALIDATE-TRANSACTION-PROCEDURE
+                 if WS-TXN-VALID
+                    move REC to NM-REC
+                    move TXN-EMPLOYEE_NAME   to NM-EMPLOYEE_NAME
+                    move TXN-EMPLOYEE_AGE    to NM-EMPLOYEE_AGE
+                    move TXN-EMPLOYEE_GRADE  to NM-EMPLOYEE_GRADE
+                    move TXN-EMPLOYEE_SALARY to NM-EMPLOYEE_SALARY
+                    write NEW-MASTER-RECORD from NM-REC
+                    add 1 to WS-NEW-DETAIL-COUNT
+                    add 1 to WS-CHANGE-COUNT
+                    move 'CHANGED  ' to WS-ML-ACTION
+                    move 'EMPLOYEE DETAILS UPDATED' to WS-ML-DETAIL
+                 else
+                    move REC to NM-REC
+                    write NEW-MASTER-RECORD from NM-REC
+                    add 1 to WS-NEW-DETAIL-COUNT
+                    add 1 to WS-REJECT-COUNT
+                    move 'REJECTED ' to WS-ML-ACTION
+                 end-if
+              when TXN-DELETE
+                 add 1 to WS-DELETE-COUNT
+                 move 'DELETED  ' to WS-ML-ACTION
+                 move 'EMPLOYEE REMOVED FROM MASTER' to WS-ML-DETAIL
+              when other
+                 move REC to NM-REC
+                 write NEW-MASTER-RECORD from NM-REC
+                 add 1 to WS-NEW-DETAIL-COUNT
+                 add 1 to WS-REJECT-COUNT
+                 move 'REJECTED ' to WS-ML-ACTION
+                 move 'ADD OF EXISTING EMPLOYEE-ID REJECTED'
+                    to WS-ML-DETAIL
+           end-evaluate
+
+           move TXN-EMPLOYEE-ID to WS-ML-ID
+           perform WRITE-MAINT-LOG-PROCEDURE
+
+           perform READ-MASTER-PROCEDURE
+           perform READ-TRANSACTION-PROCEDURE.
+
+      *    Same salary/age sanity checks EMPLOYEE-DATA's VALIDATE-
+      *    RECORD-PROCEDURE applies on a listing run - run here too,
+      *    against an ADD or CHANGE transaction's incoming salary/age,
+      *    so bad data can't enter Employee.dat through the
+      *    maintenance path only to be caught as a plain reject on
+      *    the next listing run. Sets WS-ML-DETAIL with the rejection
+      *    reason so the caller can log it without repeating the text.
+       VALIDATE-TRANSACTION-PROCEDURE.
+           set WS-TXN-VALID to true
+
+           if TXN-EMPLOYEE_SALARY is not numeric
+              or TXN-EMPLOYEE_SALARY = 0
+              set WS-TXN-INVALID to true
+              move 'SALARY NOT NUMERIC OR ZERO' to WS-ML-DETAIL
+           else if TXN-EMPLOYEE_AGE is not numeric
+                 or TXN-EMPLOYEE_AGE < WS-MIN-AGE
+                 or TXN-EMPLOYEE_AGE > WS-MAX-AGE
+              set WS-TXN-INVALID to true
+              move 'AGE OUTSIDE PLAUSIBLE WORKING RANGE'
+                 to WS-ML-DETAIL
+           end-if.
+
+       WRITE-MAINT-LOG-PROCEDURE.
+           move WS-MAINT-LOG-BUILD to MAINT-LOG-LINE
+           write MAINT-LOG-LINE.
+
+       WRITE-NEW-TRAILER-PROCEDURE.
+           move spaces to NM-TRL
+           move 'EMPLOYEE-CT' to NM-TRL-CHK
+           move WS-NEW-DETAIL-COUNT to NM-TRL-EXPECTED-COUNT
+           write NEW-MASTER-RECORD from NM-TRL.
+
+      *    Employee.new replaces Employee.dat as the master file for
+      *    the next run - the equivalent of a JCL disposition swap on
+      *    a shop that drives this from job control instead.
+      *    CBL_RENAME_FILE wraps the platform rename(), which on this
+      *    (POSIX) runtime already replaces an existing destination
+      *    file atomically - there is no need to CBL_DELETE_FILE
+      *    Employee.dat first, and doing so would only turn a
+      *    recoverable rename failure into Employee.dat being gone
+      *    with Employee.new as the sole remaining copy.
+       REPLACE-MASTER-PROCEDURE.
+           CALL 'CBL_RENAME_FILE' USING WS-NEW-MASTER-NAME
+              WS-OLD-MASTER-NAME
+              RETURNING WS-RENAME-STATUS
+           if WS-RENAME-STATUS not = 0
+              display 'FATAL: Could not replace Employee.dat - '
+                 'new master left in Employee.new, '
+                 'Employee.dat unchanged'
+           end-if.
