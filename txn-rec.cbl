@@ -0,0 +1,20 @@
+      *    One add/change/delete instruction against the Employee
+      *    master file, keyed on EMPLOYEE-ID. The name/age/grade/
+      *    salary fields are only meaningful for ADD and CHANGE.
+       FD TRANSACTION-FILE
+           label records are standard
+           record contains 70 characters.
+       01 TRANSACTION-RECORD.
+          05 TXN-ACTION pic x(1).
+             88 TXN-ADD    value 'A'.
+             88 TXN-CHANGE value 'C'.
+             88 TXN-DELETE value 'D'.
+          05 TXN-EMPLOYEE-ID pic 9(3).
+          05 filler pic x(10).
+          05 TXN-EMPLOYEE_NAME pic x(30).
+          05 filler pic x(9).
+          05 TXN-EMPLOYEE_AGE pic 9(2).
+          05 filler pic x(3).
+          05 TXN-EMPLOYEE_GRADE pic x(1).
+          05 filler pic x(6).
+          05 TXN-EMPLOYEE_SALARY pic 9(5).
