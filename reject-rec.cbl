@@ -0,0 +1,7 @@
+      *    Records that fail validation (or turn out to be duplicate
+      *    EMPLOYEE-IDs) are logged here with a reason code instead of
+      *    being treated as good data.
+       FD REJECT-FILE
+           label records are standard
+           record contains 124 characters.
+       01 REJECT-LINE PIC X(124).
